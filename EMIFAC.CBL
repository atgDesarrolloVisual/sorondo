@@ -27,7 +27,7 @@
        01 LINEA                PIC X(136).                              LG130608
 
        WORKING-STORAGE SECTION.
-       copy "el pastero"
+       copy "el pastero".
        COPY "COLOR.VAR".                                                MD040106
        COPY "FECHA.VAR".
        COPY "PARVENT.VAR".
@@ -46,18 +46,29 @@
       ***************** VARIABLE PARA SIMULAR VIAS************          LG270308
        01  AUX-VIA             PIC 9 VALUE 1.                           LG270308
        01  CANT-VIA            PIC 9 VALUE 3.                           LG270308
+       01  TABLA-DESC-VIA-LIT.                                          LG080826
+           02  FILLER  PIC X(040) VALUE "ORIGINAL - CLIENTE".           LG080826
+           02  FILLER  PIC X(040) VALUE "DUPLICADO - CONTABILIDAD".     LG080826
+           02  FILLER  PIC X(040) VALUE "TRIPLICADO - ARCHIVO".         LG080826
+       01  TABLA-DESC-VIA  REDEFINES TABLA-DESC-VIA-LIT.                LG080826
+           02  DESC-VIA        PIC X(040)  OCCURS 3 TIMES.              LG080826
       ********************************************************          LG270308
                                                                         LG270308
        01  SUBTOTAL            PIC S9(011)V99     COMP-3.
        01  TOTAL               PIC S9(011)V99     COMP-3.
+       01  SUMA-TOTIVA         PIC S9(008)V99     COMP-3.               LG080826
        
        01  TEXTO               PIC X(60) VALUE 
            "VALORES EN MONEDA NACIONAL SOLO A EFECTOS CONTABLES T.C.".
 
        01  PRIM-VEZ            PIC 9         VALUE 0.
-       01  YY                  PIC S9(005)   COMP-1.                    MD040106
-       01  I                   PIC S9(005)   COMP-1.
-       01  JJ                  PIC S9(005)   COMP-1.
+       01  YY                  PIC S9(005)   COMP.                      MD040106
+       01  I                   PIC S9(005)   COMP.
+       01  JJ                  PIC S9(005)   COMP.
+       01  LINEA-START         PIC S9(005)   COMP.                      LG080826
+       01  Y-SPACER-WRK        PIC S9(005)   COMP.                      LG080826
+       01  CFE-BASE-WRK        PIC X(020)    VALUE SPACES.              LG080826
+       01  CFE-EXT-WRK         PIC X(020)    VALUE SPACES.              LG080826
 
        01 LINEA-IMPRESA        PIC X(160).                              LG260308
     
@@ -69,6 +80,8 @@
        01  LINE-CF           REDEFINES LINEA-IMPRESA.                   LG290808
            02  FILLER          PIC X(46).                               LG201008
            02  M-CF            PIC X.                                   LG290808
+       01  LINE-VIA          REDEFINES LINEA-IMPRESA.                   LG080826
+           02  M-VIA           PIC X(040).                              LG080826
        01 LINEA-FECHA-FA     REDEFINES LINEA-IMPRESA.                   
            03 FILLER           PIC X(60).                               LG201008
            03  M-DDD           PIC 9(02).                               LG160908
@@ -104,6 +117,10 @@
            03 M-PIVA          PIC Z9  BLANK WHEN ZERO.                  LG160908
            03 M-POR           PIC X.                                    LG160908
                                                                         LG160908
+       01  LINE-BASE-FA      REDEFINES LINEA-IMPRESA.                   LG080826
+           03 FILLER          PIC X(43).                                LG080826
+           03 M-BASE-FA       PIC -----.--9,99.                         LG080826
+                                                                        LG080826
        01  LINE-MONE-FA       REDEFINES LINEA-IMPRESA.                  LG160908
            03 FILLER          PIC X(060).                               LG201008
            03 M-MONE-FA       PIC XXX.                                  LG160908
@@ -112,10 +129,14 @@
            03 FILLER          PIC X(063).                               LG201008
            03 M-TOTIVA        PIC -----.--9,99.                         LG010908
                                                                         LG270308
-       01  LINE-TOTAL       REDEFINES LINEA-IMPRESA.                    
+       01  LINE-TOTAL       REDEFINES LINEA-IMPRESA.
            02  FILLER          PIC X(063).                              LG201008
            02  M-TOTAL         PIC -----.--9,99  BLANK WHEN ZERO.       LG010908
                                                                         LG300408
+       01  LINE-TEXTO       REDEFINES LINEA-IMPRESA.                    LG080826
+           02  M-TEXTO         PIC X(060).                              LG080826
+           02  FILLER          PIC X(001).                              LG080826
+           02  M-TC            PIC -(4)9,9999.                          LG080826
        01  TABLA-SYN.                                                   LG010908
            02  CANT-SYN        PIC 99 VALUE 01.                         LG270308
            02  SYN-IMPRE       VALUE "IMPRESORA".
@@ -137,13 +158,14 @@
        COPY "CLIENTES.REG".
        COPY "FORMAPAG.REG".
        COPY "PARSYS.REG".
-       COPY "VIRTUAL.REG".
        COPY "SELE-CA.VAR".
        COPY "VENDEDOR.REG".                                             MD110808
        COPY "LOCAL.REG".                                                MD110808
-       COPY "IMPRES.REG".                                               
-       COPY "NUMERADO.REG".                                             
-       
+       COPY "IMPRES.REG".
+       COPY "NUMERADO.REG".
+       COPY "VIRTUAL.REG".                                              LG080826
+       COPY "ALINEA.REG".                                               LG080826
+
        PROCEDURE DIVISION USING FUNCION
                                 REG-PARAMFAC
                                 REG-MONEDAS
@@ -154,10 +176,11 @@
                                 REG-VENDEDOR
                                 REG-LOCALES
                                 REG-PARSYS
-                                REG-VIRTUAL
                                 ERROR-CA
                                 REG-IMPRES                              MD040106
-                                REG-NUMERADO.                           MD040106
+                                REG-NUMERADO                            MD040106
+                                REG-VIRTUAL                             LG080826
+                                REG-ALINEA.                             LG080826
 
        DECLARATIVES.                                                    
        ERROR-IMPRESOR  SECTION.
@@ -172,6 +195,7 @@
                                                                         MD040106
            IF PRIM-VEZ     = 0  AND                                     MD040106
               FUNCION  NOT = 2  AND                                     MD040106
+              FUNCION  NOT = 4  AND                                     LG080826
               CIMP-PDC NOT = 0                                          MD040106
                PERFORM PRIMER-LLAMADO THRU EXIT-P-LLAMA                 MD040106
            END-IF                                                       MD040106
@@ -179,30 +203,72 @@
            IF FUNCION = 1 AND CIMP-PDC NOT = 0                          MD040106
                PERFORM TESTEO-IMP                                       MD040106
                PERFORM PONGO-VENT                                       MD040106
-               PERFORM IMPRE-LINEA-1 THRU EXIT-IMPRE                    
+               PERFORM IMPRE-LINEA-1 THRU EXIT-IMPRE
                            VARYING YY FROM 1 BY 1                       MD040106
                            UNTIL YY > CIMP-PDC                          JP260308
                PERFORM SACO-VENT                                        MD040106
                CLOSE IMPRESOR                                           MD040106
-           END-IF.                                                      LG270308
+               PERFORM GRABA-LOG-IMPR THRU EXIT-LOG                     LG080826
+               PERFORM GRABA-CKP      THRU EXIT-CKP                     LG080826
+           END-IF                                                       LG270308
+                                                                        MD040106
+           IF FUNCION = 2                                               LG080826
+               PERFORM PRIMER-LLAMADO THRU EXIT-P-LLAMA                 LG080826
+               PERFORM SETEO-IMPRE                                      LG080826
+               PERFORM IMPRI-PRUEBA   THRU EXIT-PRU                     LG080826
+               CLOSE IMPRESOR                                           LG080826
+           END-IF                                                       LG080826
+                                                                        LG080826
+           IF FUNCION = 3 AND CIMP-PDC NOT = 0                          LG080826
+               PERFORM TESTEO-IMP                                       LG080826
+               IF CFE-BASE-WRK = SPACES                                 LG080826
+                   UNSTRING DIRE-CFE DELIMITED BY "."                   LG080826
+                       INTO CFE-BASE-WRK CFE-EXT-WRK                    LG080826
+                   END-UNSTRING                                         LG080826
+               END-IF                                                   LG080826
+               MOVE SPACES TO DIRE-CFE                                  LG080826
+               STRING CFE-BASE-WRK DELIMITED BY SPACE                   LG080826
+                      NUMFAC-FA    DELIMITED BY SIZE                    LG080826
+                      "."          DELIMITED BY SIZE                    LG080826
+                      CFE-EXT-WRK  DELIMITED BY SPACE                   LG080826
+                      INTO DIRE-CFE                                     LG080826
+               END-STRING                                               LG080826
+               OPEN OUTPUT ARCH-CFE                                     LG080826
+               IF ST-CFE NOT = "00"                                     LG080826
+                   MOVE "CFE"     TO MOTIVO-CA                          LG080826
+                   MOVE "EMIFAC"  TO NOMBRE-AR-CA                       LG080826
+                   MOVE ST-CFE    TO ST-XX-CA                           LG080826
+                   GO TO EXIT-PGM                                       LG080826
+               END-IF                                                   LG080826
+               PERFORM GENERA-CFE  THRU EXIT-CFE                        LG080826
+               CLOSE ARCH-CFE                                           LG080826
+           END-IF                                                       LG080826
+                                                                        LG080826
+           IF FUNCION = 4                                               LG080826
+               PERFORM LEE-CKP THRU EXIT-LEE-CKP                        LG080826
+           END-IF.                                                      LG080826
                                                                         MD040106
-       EXIT-PGM.                                                        
-           EXIT PROGRAM.                                                
+       EXIT-PGM.
+           EXIT PROGRAM.
            
        SETEO-IMPRE.
       * 50 LINEAS
+      * TIPO-IMPR = 1 MATRICIAL 6 LPI / 2 LASER / 3 PLANILLA PARA       LG080826
+      * CONVERTIR A PDF Y ADJUNTAR POR MAIL - SIN CODIGOS DE ESCAPE.    LG080826
            MOVE SPACES TO  LINEA                                        LG270308
-           IF TIPO-IMPR = 1                                             MD040106
-               SET 6-LPI            TO TRUE                             MD040106
-               MOVE RM-LINE-SPACING TO LINEA                            MD040106
-           ELSE                                                         
-               MOVE H"1B4324" TO LINEA                                  JP030608
-           END-IF                                                       MD040106
-           WRITE LINEA AFTER 0 LINES
-           MOVE SPACES TO LINEA                                         LG270308
-           
-           PERFORM SETEO-12.                                            LG160908
-                                                                        LG280308
+           IF TIPO-IMPR = 3                                             LG080826
+               CONTINUE                                                 LG080826
+           ELSE                                                         LG080826
+               IF TIPO-IMPR = 1                                         MD040106
+                   SET 6-LPI            TO TRUE                         MD040106
+                   MOVE RM-LINE-SPACING TO LINEA                        MD040106
+               ELSE
+                   MOVE H"1B4324" TO LINEA                              JP030608
+               END-IF                                                   MD040106
+               WRITE LINEA AFTER 0 LINES
+               MOVE SPACES TO LINEA                                     LG270308
+               PERFORM SETEO-12                                         LG160908
+           END-IF.                                                      LG080826
            
            
        COPY "FECHA.RUT".    
@@ -229,35 +295,56 @@
            EXIT.  
 
        IMPRI-PRUEBA.
+           IF Y-OFFSET-WRK > 0                                          LG080826
+               MOVE SPACES TO LINEA-IMPRESA                             LG080826
+               PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA      LG080826
+                       Y-OFFSET-WRK TIMES                               LG080826
+           END-IF                                                       LG080826
            MOVE SPACES TO LINEA-IMPRESA                                 LG270308
-           PERFORM IMPRIME-LINEA 13 TIMES.                              LG201008
+           MOVE XX       TO M-VIA                                       LG080826
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+           MOVE SPACES TO LINEA-IMPRESA                                 LG080826
+           MOVE 12 TO Y-SPACER-WRK                                      LG080826
+           IF Y-OFFSET-WRK < 0                                          LG080826
+               ADD Y-OFFSET-WRK TO Y-SPACER-WRK                         LG080826
+               IF Y-SPACER-WRK < 0                                      LG080826
+                   MOVE 0 TO Y-SPACER-WRK                               LG080826
+               END-IF                                                   LG080826
+           END-IF                                                       LG080826
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   Y-SPACER-WRK TIMES.                                  LG080826
            MOVE XX       TO M-RUC-FA                                    LG010908
                             M-CF                                        LG010908
            MOVE NUEVES        TO M-DDD                                  LG160908
            MOVE NUEVES        TO M-MMM                                  LG160908
            MOVE NUEVES        TO M-AAA                                  LG160908
-           PERFORM IMPRIME-LINEA 4 TIMES.                               LG201008
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   4 TIMES.                                             LG080826
            MOVE XX       TO M-NOMCLI-FA                                 LG160908
-           PERFORM IMPRIME-LINEA 2 TIMES                                LG201008
-           MOVE XX       TO M-DIREC-FA                                  
-           PERFORM IMPRIME-LINEA 5 TIMES.                               LG201008
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   2 TIMES                                              LG080826
+           MOVE XX       TO M-DIREC-FA
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   5 TIMES.                                             LG080826
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16                   LG201008
-               MOVE XX     TO M-DESC-FA                                 
-               MOVE NUEVES TO M-NETO-SIV                                
-               PERFORM IMPRIME-LINEA
+               MOVE XX     TO M-DESC-FA
+               MOVE NUEVES TO M-NETO-SIV
+               PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA      LG080826
            END-PERFORM
-           
-           MOVE XX         TO M-MONE-FA                                 
+
+           MOVE XX         TO M-MONE-FA
            MOVE NUEVES     TO M-SUBTOTAL                                LG010908
-           PERFORM IMPRIME-LINEA 2 TIMES.                               
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   2 TIMES.                                             LG080826
            MOVE NUEVES     TO M-PIVA                                    LG160908
            MOVE "%"        TO M-POR                                     LG160908
            MOVE XX         TO M-MONE-FA                                 LG160908
            MOVE NUEVES     TO M-TOTIVA                                  LG160908
-           PERFORM IMPRIME-LINEA 2 TIMES.                               
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
+                   2 TIMES.                                             LG080826
            MOVE XX         TO M-MONE-FA                                 LG160908
            MOVE NUEVES     TO M-TOTAL                                   LG010908
-           PERFORM IMPRIME-LINEA                                        LG160908
+           PERFORM IMPRIME-LINEA-PRUEBA THRU EXIT-PRUEBA-LINEA          LG080826
            WRITE LINEA FROM SPACES BEFORE PAGE.                         LG280308
                                                                         LG280308
        EXIT-PRU.                                                        LG280308
@@ -271,8 +358,16 @@
       *         MOVE SPACES TO LINEA-IMPRESA                            JP030608
       *         PERFORM IMPRIME-LINEA 3 TIMES                           JP030608
       *     END-IF.                                                     JP030608
-           MOVE SPACES TO LINEA-IMPRESA                                 
-           PERFORM IMPRIME-LINEA 13 TIMES.                              LG201008
+           IF YY <= CANT-VIA                                            LG080826
+               MOVE YY        TO AUX-VIA                                LG080826
+           ELSE                                                         LG080826
+               MOVE CANT-VIA  TO AUX-VIA                                LG080826
+           END-IF                                                       LG080826
+           MOVE SPACES TO LINEA-IMPRESA
+           MOVE DESC-VIA (AUX-VIA) TO M-VIA                             LG080826
+           PERFORM IMPRIME-LINEA                                        LG080826
+           MOVE SPACES TO LINEA-IMPRESA                                 LG080826
+           PERFORM IMPRIME-LINEA 12 TIMES.                              LG201008
            IF RUC-FA NOT = SPACES                                       LG010908
                MOVE RUC-FA    TO M-RUC-FA                               LG010908
            ELSE                                                         LG010908
@@ -291,45 +386,257 @@
                MOVE NOMCLI-FA TO M-NOMCLI-FA                            LG010908
            END-IF                                                       LG010908
            PERFORM IMPRIME-LINEA 2 TIMES                                LG201008
-           MOVE DIREC-FA      TO M-DIREC-FA                             
+           MOVE DIREC-FA      TO M-DIREC-FA
            PERFORM IMPRIME-LINEA 5 TIMES.                               LG201008
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16                   LG201008
-               IF I <= CLIN-FA
-                   MOVE DESC-FA (I) TO M-DESC-FA                        
-                   IF EMVAL-PDC(YY) NOT = "N"                           MD040106
-                       MOVE NETO-SIV(I)           TO M-NETO-SIV         
-                   END-IF                                               MD040106
-               END-IF
-               PERFORM IMPRIME-LINEA
-           END-PERFORM
-           
-           IF EMVAL-PDC(YY) NOT = "N"                                   
+           PERFORM IMPRIME-DETALLE-FA THRU EXIT-DETALLE-FA.             LG080826
+
+           IF EMVAL-PDC(YY) NOT = "N"
                MOVE MONE-FA       TO M-MONE-FA                          LG160908
                MOVE SUMA-NETO-SIV TO M-SUBTOTAL                         LG010908
            END-IF                                                       LG280308
            PERFORM IMPRIME-LINEA 2 TIMES.                               LG010908
-           IF EMVAL-PDC(YY) NOT = "N"                                   
-               IF PIVA-FA(2) NOT = 0                                    LG160908
-                   MOVE PIVA-FA(2)     TO M-PIVA                        LG160908
-                   MOVE "%"        TO M-POR                             LG160908
-               ELSE                                                     LG160908
-                   IF PIVA-FA(1) NOT = 0                                LG160908
-                     MOVE PIVA-FA(2)     TO M-PIVA                      LG160908
-                     MOVE "%"            TO M-POR                       LG160908
-                   END-IF                                               LG160908
-               END-IF                                                   LG160908
+           IF EMVAL-PDC(YY) NOT = "N"                                   LG080826
+               MOVE 0             TO M-PIVA                             LG080826
+               MOVE SPACES        TO M-POR                              LG080826
+               IF PIVA-FA(1) NOT = 0                                    LG080826
+                   MOVE PIVA-FA(1)     TO M-PIVA                        LG080826
+                   MOVE "%"            TO M-POR                         LG080826
+               END-IF                                                   LG080826
                MOVE MONE-FA       TO M-MONE-FA                          LG160908
-               MOVE TOTIVA               TO M-TOTIVA                    LG160908
+               MOVE SUMA-NETO-FA(1)     TO M-BASE-FA                    LG080826
+               MOVE TOTIVA-FA(1)        TO M-TOTIVA                     LG080826
            END-IF                                                       MD040106
-           PERFORM IMPRIME-LINEA 2 TIMES.                               
-           IF EMVAL-PDC(YY) NOT = "N"                                   
+           PERFORM IMPRIME-LINEA 2 TIMES.
+           IF EMVAL-PDC(YY) NOT = "N"                                   LG080826
+               MOVE 0             TO M-PIVA                             LG080826
+               MOVE SPACES        TO M-POR                              LG080826
+               IF PIVA-FA(2) NOT = 0                                    LG080826
+                   MOVE PIVA-FA(2)    TO M-PIVA                         LG080826
+                   MOVE "%"           TO M-POR                          LG080826
+               END-IF                                                   LG080826
+               MOVE MONE-FA       TO M-MONE-FA                          LG080826
+               MOVE SUMA-NETO-FA(2)     TO M-BASE-FA                    LG080826
+               MOVE TOTIVA-FA(2)  TO M-TOTIVA                           LG080826
+           END-IF                                                       LG080826
+           PERFORM IMPRIME-LINEA 2 TIMES.                               LG080826
+           IF EMVAL-PDC(YY) NOT = "N"
                MOVE MONE-FA       TO M-MONE-FA                          LG160908
                MOVE TOTAL-A-PAGAR TO M-TOTAL                            LG010908
-           END-IF                                                       
+           END-IF
            PERFORM IMPRIME-LINEA                                        LG160908
-           IF TIPO-IMPR NOT = 1 OR YY NOT = CIMP-PDC                    
+           IF EMVAL-PDC(YY) NOT = "N" AND MONE-FA NOT = "UYU"           LG080826
+               MOVE SPACES    TO LINEA-IMPRESA                          LG080826
+               MOVE TEXTO     TO M-TEXTO                                LG080826
+               MOVE TC-MONEDA TO M-TC                                   LG080826
+               PERFORM IMPRIME-LINEA                                    LG080826
+           END-IF.                                                      LG080826
+           IF TIPO-IMPR NOT = 1 OR YY NOT = CIMP-PDC
                WRITE LINEA FROM SPACES BEFORE PAGE                      MD040106
            END-IF.                                                      MD040106
        EXIT-IMPRE.
            EXIT.
 
+      ******************************************************************
+      *   IMPRIME-DETALLE-FA - IMPRIME LAS LINEAS DE DETALLE DE LA    *
+      *   FACTURA.  CUANDO CLIN-FA SUPERA LAS 16 LINEAS QUE ENTRAN EN *
+      *   LA HOJA, SALTA A UNA HOJA DE CONTINUACION ARRASTRANDO EL    *
+      *   SUBTOTAL ACUMULADO (SUBTOTAL) HASTA ESE PUNTO.              *
+      ******************************************************************
+       IMPRIME-DETALLE-FA.                                              LG080826
+           MOVE ZERO TO SUBTOTAL                                        LG080826
+           MOVE ZERO TO MD                                              LG080826
+           PERFORM VARYING I FROM 1 BY 1                                LG080826
+                   UNTIL I > CLIN-FA OR I > 60                          LG080826
+               IF MD = 15                                               LG080826
+                   PERFORM SALTO-HOJA-DETALLE THRU EXIT-SALTO           LG080826
+               END-IF                                                   LG080826
+               MOVE DESC-FA (I) TO M-DESC-FA                            LG080826
+               IF EMVAL-PDC(YY) NOT = "N"                               LG080826
+                   MOVE NETO-SIV(I)    TO M-NETO-SIV                    LG080826
+                   ADD NETO-SIV(I)     TO SUBTOTAL                      LG080826
+               END-IF                                                   LG080826
+               PERFORM IMPRIME-LINEA                                    LG080826
+               ADD 1 TO MD                                              LG080826
+           END-PERFORM                                                  LG080826
+           IF MD < 16                                                   LG080826
+               PERFORM VARYING JJ FROM MD BY 1 UNTIL JJ >= 16           LG080826
+                   PERFORM IMPRIME-LINEA                                LG080826
+               END-PERFORM                                              LG080826
+           END-IF.                                                      LG080826
+       EXIT-DETALLE-FA.                                                 LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   SALTO-HOJA-DETALLE - CIERRA LA HOJA ACTUAL CON LA MARCA     *
+      *   "CONTINUA..." Y EL SUBTOTAL ARRASTRADO, SALTA DE HOJA Y     *
+      *   REABRE EL DETALLE CON LA MARCA "VIENE DE...".               *
+      ******************************************************************
+       SALTO-HOJA-DETALLE.                                              LG080826
+           MOVE SPACES TO LINEA-IMPRESA                                 LG080826
+           MOVE "** CONTINUA EN HOJA SIGUIENTE **" TO M-DESC-FA         LG080826
+           MOVE SUBTOTAL TO M-SUBTOTAL                                  LG080826
+           PERFORM IMPRIME-LINEA                                        LG080826
+           WRITE LINEA FROM SPACES BEFORE PAGE                          LG080826
+           PERFORM SETEO-IMPRE                                          LG080826
+           MOVE SPACES TO LINEA-IMPRESA                                 LG080826
+           PERFORM IMPRIME-LINEA 13 TIMES                               LG080826
+           MOVE "** VIENE DE HOJA ANTERIOR **" TO M-DESC-FA             LG080826
+           MOVE SUBTOTAL TO M-SUBTOTAL                                  LG080826
+           PERFORM IMPRIME-LINEA                                        LG080826
+           MOVE 1 TO MD.                                                LG080826
+       EXIT-SALTO.                                                      LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   GENERA-CFE - VUELCA LA FACTURA AL ARCHIVO DE FACTURA        *
+      *   ELECTRONICA (CFE) PARA EL PORTAL DE LA DGI.  UN REGISTRO    *
+      *   DE ENCABEZADO, UNO POR CADA LINEA DE DETALLE, UNO POR CADA  *
+      *   TASA DE IVA ACTIVA Y UNO DE TOTALES.                        *
+      ******************************************************************
+       GENERA-CFE.                                                      LG080826
+           MOVE SPACES    TO CFE-ENCABEZADO                             LG080826
+           MOVE "E"       TO CFE-TIPO-E                                 LG080826
+           MOVE RUC-FA    TO CFE-RUC-E                                  LG080826
+           MOVE FECHA-FA  TO CFE-FECHA-E                                LG080826
+           IF RSOC-FA NOT = SPACES                                      LG080826
+               MOVE RSOC-FA   TO CFE-RSOC-E                             LG080826
+           ELSE                                                         LG080826
+               MOVE NOMCLI-FA TO CFE-RSOC-E                             LG080826
+           END-IF                                                       LG080826
+           MOVE MONE-FA       TO CFE-MONEDA-E                           LG080826
+           MOVE TIPO-CFE-PDC  TO CFE-TIPODOC-E                          LG080826
+           MOVE SERIE-CFE-PDC TO CFE-SERIEDOC-E                         LG080826
+           WRITE LINEA-CFE                                              LG080826
+           PERFORM CHEQ-ST-CFE.                                         LG080826
+
+           PERFORM VARYING I FROM 1 BY 1                                LG080826
+                   UNTIL I > CLIN-FA OR I > 60                          LG080826
+               MOVE SPACES      TO CFE-RENGLON                          LG080826
+               MOVE "R"         TO CFE-TIPO-R                           LG080826
+               MOVE DESC-FA (I) TO CFE-DESC-R                           LG080826
+               MOVE NETO-SIV(I) TO CFE-NETO-R                           LG080826
+               WRITE LINEA-CFE                                          LG080826
+               PERFORM CHEQ-ST-CFE                                      LG080826
+           END-PERFORM.                                                 LG080826
+
+           PERFORM VARYING JJ FROM 1 BY 1 UNTIL JJ > 2                  LG080826
+               IF PIVA-FA(JJ) NOT = 0                                   LG080826
+                   MOVE SPACES       TO CFE-IVA                         LG080826
+                   MOVE "I"          TO CFE-TIPO-I                      LG080826
+                   MOVE PIVA-FA(JJ)  TO CFE-PIVA-I                      LG080826
+                   WRITE LINEA-CFE                                      LG080826
+                   PERFORM CHEQ-ST-CFE                                  LG080826
+               END-IF                                                   LG080826
+           END-PERFORM.                                                 LG080826
+
+           ADD TOTIVA-FA(1) TOTIVA-FA(2) GIVING SUMA-TOTIVA             LG080826
+           MOVE SPACES        TO CFE-TOTALES                            LG080826
+           MOVE "T"           TO CFE-TIPO-T                             LG080826
+           MOVE SUMA-TOTIVA   TO CFE-TOTIVA-T                           LG080826
+           MOVE TOTAL-A-PAGAR TO CFE-TOTPAG-T                           LG080826
+           WRITE LINEA-CFE                                              LG080826
+           PERFORM CHEQ-ST-CFE.                                         LG080826
+       EXIT-CFE.                                                        LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   CHEQ-ST-CFE - VERIFICA EL ESTADO DEL ARCHIVO DE FACTURA      *
+      *   ELECTRONICA LUEGO DE CADA ESCRITURA.                        *
+      ******************************************************************
+       CHEQ-ST-CFE.                                                     LG080826
+           IF ST-CFE NOT = "00"                                         LG080826
+               MOVE "CFE"     TO MOTIVO-CA                              LG080826
+               MOVE "EMIFAC"  TO NOMBRE-AR-CA                           LG080826
+               MOVE ST-CFE    TO ST-XX-CA                               LG080826
+               CLOSE ARCH-CFE                                           LG080826
+               GO TO EXIT-PGM                                           LG080826
+           END-IF.                                                      LG080826
+       EXIT-CHEQ-CFE.                                                   LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   GRABA-LOG-IMPR - DEJA CONSTANCIA DE QUE LA FACTURA SE       *
+      *   TERMINO DE IMPRIMIR: NUMERO, FECHA, CANTIDAD DE COPIAS Y    *
+      *   TERMINAL/USUARIO QUE LA EMITIO.                             *
+      ******************************************************************
+       GRABA-LOG-IMPR.                                                  LG080826
+           OPEN EXTEND ARCH-LOG                                         LG080826
+           IF ST-LOG NOT = "00"                                         LG080826
+               MOVE "LOG"     TO MOTIVO-CA                              LG080826
+               MOVE "EMIFAC"  TO NOMBRE-AR-CA                           LG080826
+               MOVE ST-LOG    TO ST-XX-CA                               LG080826
+               GO TO EXIT-PGM                                           LG080826
+           END-IF                                                       LG080826
+           MOVE SPACES       TO REG-LOG                                 LG080826
+           ACCEPT LOG-FECHA-IMP FROM DATE YYYYMMDD                      LG080826
+           ACCEPT LOG-HORA-IMP  FROM TIME                               LG080826
+           MOVE RUC-FA        TO LOG-RUC                                LG080826
+           MOVE SERIE-NUMERADO TO LOG-SERIE                             LG080826
+           MOVE NUME-FA        TO LOG-NUMFAC                            LG080826
+           MOVE FECHA-FA        TO LOG-FECHA-FA                         LG080826
+           MOVE CIMP-PDC        TO LOG-COPIAS                           LG080826
+           MOVE TERMINAL-PARSYS TO LOG-TERMINAL                         LG080826
+           MOVE USUARIO-PARSYS  TO LOG-USUARIO                          LG080826
+           WRITE LINEA-LOG                                              LG080826
+           IF ST-LOG NOT = "00"                                         LG080826
+               MOVE "LOG"     TO MOTIVO-CA                              LG080826
+               MOVE "EMIFAC"  TO NOMBRE-AR-CA                           LG080826
+               MOVE ST-LOG    TO ST-XX-CA                               LG080826
+               CLOSE ARCH-LOG                                           LG080826
+               GO TO EXIT-PGM                                           LG080826
+           END-IF                                                       LG080826
+           CLOSE ARCH-LOG.                                              LG080826
+       EXIT-LOG.                                                        LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   GRABA-CKP - ACTUALIZA EL CHECKPOINT DE REINICIO CON EL       *
+      *   NUMERO DE LA ULTIMA FACTURA IMPRESA CON EXITO, PARA QUE UN   *
+      *   PROCESO DE IMPRESION POR LOTES INTERRUMPIDO PUEDA RETOMAR    *
+      *   DESDE ESE PUNTO.                                             *
+      ******************************************************************
+       GRABA-CKP.                                                       LG080826
+           OPEN OUTPUT ARCH-CKP                                         LG080826
+           IF ST-CKP NOT = "00"                                         LG080826
+               MOVE "CKP"     TO MOTIVO-CA                              LG080826
+               MOVE "EMIFAC"  TO NOMBRE-AR-CA                           LG080826
+               MOVE ST-CKP    TO ST-XX-CA                               LG080826
+               GO TO EXIT-PGM                                           LG080826
+           END-IF                                                       LG080826
+           MOVE SPACES         TO REG-CKP                               LG080826
+           MOVE SERIE-NUMERADO TO CKP-SERIE                             LG080826
+           MOVE NUME-FA        TO CKP-NUMFAC                            LG080826
+           MOVE FECHA-FA       TO CKP-FECHA-FA                          LG080826
+           WRITE LINEA-CKP                                              LG080826
+           IF ST-CKP NOT = "00"                                         LG080826
+               MOVE "CKP"     TO MOTIVO-CA                              LG080826
+               MOVE "EMIFAC"  TO NOMBRE-AR-CA                           LG080826
+               MOVE ST-CKP    TO ST-XX-CA                               LG080826
+               CLOSE ARCH-CKP                                           LG080826
+               GO TO EXIT-PGM                                           LG080826
+           END-IF                                                       LG080826
+           CLOSE ARCH-CKP.                                              LG080826
+       EXIT-CKP.                                                        LG080826
+           EXIT.                                                        LG080826
+
+      ******************************************************************
+      *   LEE-CKP - LEE EL CHECKPOINT DE REINICIO PARA QUE UN PROCESO  *
+      *   DE IMPRESION POR LOTES INTERRUMPIDO SEPA DESDE QUE FACTURA   *
+      *   RETOMAR.  SI NO EXISTE CHECKPOINT PREVIO, DEVUELVE SERIE-    *
+      *   NUMERADO/NUME-FA EN BLANCO/CERO (ARRANCAR DESDE EL PRINCIPIO)*
+      ******************************************************************
+       LEE-CKP.                                                         LG080826
+           MOVE SPACES TO SERIE-NUMERADO                                LG080826
+           MOVE 0      TO NUME-FA                                       LG080826
+           OPEN INPUT ARCH-CKP                                          LG080826
+           IF ST-CKP = "00"                                             LG080826
+               READ ARCH-CKP                                            LG080826
+                   NOT AT END                                           LG080826
+                       MOVE CKP-SERIE  TO SERIE-NUMERADO                LG080826
+                       MOVE CKP-NUMFAC TO NUME-FA                       LG080826
+               END-READ                                                 LG080826
+               CLOSE ARCH-CKP                                           LG080826
+           END-IF.                                                      LG080826
+       EXIT-LEE-CKP.                                                    LG080826
+           EXIT.                                                        LG080826
+
