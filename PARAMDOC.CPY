@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  PARAMDOC.CPY                                                 *
+      *  PARAMETROS POR TIPO DE DOCUMENTO (FACTURA, CFE, ETC.).        *
+      ******************************************************************
+       01  REG-PDOCCPY.                                                 LG080826
+           02  TIPO-DOC-PDC         PIC X(002).                         LG080826
+           02  DESC-DOC-PDC         PIC X(020).                         LG080826
+           02  TIPO-CFE-PDC         PIC X(002).                         LG080826
+           02  SERIE-CFE-PDC        PIC X(001).                         LG080826
