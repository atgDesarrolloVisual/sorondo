@@ -1,20 +1,49 @@
-        IDENTIFICATION DIVISION.                                                
-        PROGRAM-ID. VERSORON.                                                   
-        ENVIRONMENT DIVISION.                                                   
-        DATA DIVISION.                                                          
-        WORKING-STORAGE SECTION.                                                
-        01  DATO-VERSION                                                        
-              PIC X(14) VALUE "00000000000000".                                 
-        01  DATO-SECCION                                                        
-              PIC X(40) VALUE SPACES.                                           
-        LINKAGE SECTION.                                                        
-        01  LINK-VERSION         PIC X(14).                                     
-        01  LINK-SECCION         PIC X(40).                                     
-        PROCEDURE DIVISION USING LINK-VERSION                                   
-                                 LINK-SECCION.                                  
-        COMIENZO SECTION.                                                       
-        PROCESO.                                                                
-           MOVE DATO-VERSION TO LINK-VERSION.                                   
-           MOVE DATO-SECCION TO LINK-SECCION.                                   
-        FIN-NORMAL.                                                             
-            EXIT PROGRAM.                                                       
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. VERSORON.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  DATO-VERSION
+              PIC X(14) VALUE "00000000000000".
+        01  DATO-SECCION
+              PIC X(40) VALUE SPACES.
+
+        01  TABLA-VERSION-LIT.
+            02  FILLER          PIC X(40) VALUE "EMIFAC".
+            02  FILLER          PIC X(14) VALUE "00000001001008".
+            02  FILLER          PIC X(40) VALUE "EMISION DE FACTURAS".
+            02  FILLER          PIC X(40) VALUE "VERSORON".
+            02  FILLER          PIC X(14) VALUE "00000001000826".
+            02  FILLER          PIC X(40) VALUE "CONTROL DE VERSIONES".
+        01  TABLA-VERSION   REDEFINES TABLA-VERSION-LIT.
+            02  REG-VERSION     OCCURS 2 TIMES.
+                03  NOMBRE-VERSION      PIC X(40).
+                03  CODIGO-VERSION      PIC X(14).
+                03  DESCRIPCION-VERSION PIC X(40).
+
+        01  IND-VERSION         PIC S9(005) COMP.
+        01  HALLADO-VERSION     PIC 9       VALUE 0.
+
+        LINKAGE SECTION.
+        01  LINK-VERSION         PIC X(14).
+        01  LINK-SECCION         PIC X(40).
+        PROCEDURE DIVISION USING LINK-VERSION
+                                 LINK-SECCION.
+        COMIENZO SECTION.
+        PROCESO.
+           MOVE 0             TO HALLADO-VERSION.
+           MOVE DATO-VERSION  TO LINK-VERSION.
+           PERFORM VARYING IND-VERSION FROM 1 BY 1
+                   UNTIL IND-VERSION > 2
+               IF NOMBRE-VERSION (IND-VERSION) = LINK-SECCION
+                   MOVE CODIGO-VERSION (IND-VERSION) TO LINK-VERSION
+                   MOVE DESCRIPCION-VERSION (IND-VERSION)
+                        TO LINK-SECCION
+                   MOVE 1 TO HALLADO-VERSION
+               END-IF
+           END-PERFORM.
+           IF HALLADO-VERSION = 0
+               MOVE DATO-SECCION TO LINK-SECCION
+           END-IF.
+        FIN-NORMAL.
+            EXIT PROGRAM.
